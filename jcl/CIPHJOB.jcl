@@ -0,0 +1,43 @@
+//CIPHJOB  JOB (ACCTNO),'CIPHER RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* CIPHJOB.JCL                                                  *
+//* Runs the CIPHER encrypt/decrypt batch driver.  The PARM      *
+//* string on the EXEC statement is a comma-separated list of    *
+//* KEYWORD=VALUE pairs CIPHER parses at start-up:               *
+//*   INFILE=   ddname MESSAGE-IN is ASSIGNed to (default MSGIN) *
+//*   OUTFILE=  ddname REPORT-OUT is ASSIGNed to (default RPTOUT)*
+//*   JOBID=    run id stamped on the audit log and used as the  *
+//*             checkpoint file key                              *
+//*   OPERATOR= operator id stamped on the audit log             *
+//*   CKPINT=   number of messages between checkpoints           *
+//* Any keyword left off the PARM card keeps CIPHER's built-in   *
+//* default, so a bare EXEC CIPHER with no PARM= at all still    *
+//* runs exactly as it always has.                                *
+//*-------------------------------------------------------------*
+//* CIPHER.PROD.CHECKPOINT is a VSAM KSDS (COBOL ORGANIZATION      *
+//* INDEXED, keyed on the job id) and must already exist, empty,   *
+//* the first time this job runs -- OPEN I-O cannot create a VSAM  *
+//* cluster, so there is no SPACE/DCB card that will allocate one   *
+//* here.  Run an IDCAMS DEFINE CLUSTER step once, ahead of the     *
+//* first CIPHJOB submission, something like:                       *
+//*   DEFINE CLUSTER (NAME(CIPHER.PROD.CHECKPOINT) -                *
+//*     INDEXED KEYS(8 0) RECORDSIZE(37 37) -                       *
+//*     TRACKS(1 1) SHAREOPTIONS(2 3))                              *
+//* matching CKPREC.cpy's key and record length.                    *
+//*-------------------------------------------------------------*
+//STEP1    EXEC PGM=CIPHER,
+//             PARM='INFILE=MSGIN,OUTFILE=RPTOUT,JOBID=CIPHRUN1,
+//             OPERATOR=SYSTEM,CKPINT=010'
+//STEPLIB  DD   DSN=CIPHER.PROD.LOADLIB,DISP=SHR
+//MSGIN    DD   DSN=CIPHER.PROD.MESSAGES,DISP=SHR
+//RPTOUT   DD   SYSOUT=*
+//WORDLIST DD   DSN=CIPHER.PROD.DICTIONARY,DISP=SHR
+//CIPHAUDT DD   DSN=CIPHER.PROD.AUDITLOG,
+//             DISP=(MOD,KEEP,KEEP),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=47,BLKSIZE=0)
+//CIPHCKPT DD   DSN=CIPHER.PROD.CHECKPOINT,DISP=OLD
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//
