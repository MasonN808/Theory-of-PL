@@ -0,0 +1,243 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CIPHONL.
+000030 AUTHOR.        R HENRICKSEN.
+000040 INSTALLATION.  DATA LIBRARY SERVICES.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*-------------------------------------------------------------*
+000080* CIPHONL is the online counterpart to the CIPHER batch       *
+000090* driver.  An analyst who just wants to know what one message *
+000100* encrypts or decrypts to no longer has to edit a literal in   *
+000110* CIPHER's source and rerun the whole batch job -- this        *
+000120* pseudo-conversational CICS transaction puts up a screen       *
+000130* (mapset CIPHSET, map CIPHMAP), takes the message, cipher      *
+000140* type, shift value, and keyword, CALLs CIPHENGN directly       *
+000150* with them, and sends the result straight back.  CIPHENGN is   *
+000160* the same CALLed subprogram CIPHER uses, shared via CIPHLINK,  *
+000170* so the online and batch paths can never disagree about how   *
+000180* a message encrypts or decrypts.                               *
+000190*-------------------------------------------------------------*
+000192* CIPHSET/CIPHMAP are generated from bms/CIPHSET.BMS; CIPHMAP.cpy *
+000193* under copybooks/ is the symbolic map DFHMAPC would produce     *
+000194* from that source.                                              *
+000195*-------------------------------------------------------------*
+000200*-------------------------------------------------------------*
+000210* MODIFICATION HISTORY                                        *
+000220*   DATE       BY   DESCRIPTION                                *
+000230*   2026-08-09 RH   Original version.                          *
+000235*   2026-08-09 RH   Carried a COMMAREA on RETURN TRANSID so a    *
+000236*                   second invocation of CIPH sees EIBCALEN > 0  *
+000237*                   and reaches 2000-PROCESS-REQUEST instead of  *
+000238*                   re-sending the blank entry screen every      *
+000239*                   time; completed the truncated TYPE warning   *
+000240*                   text; and rejected a Vigenere request with   *
+000241*                   no keyword before it reaches CIPHENGN.       *
+000243*   2026-08-09 RH   Reworded the FUNCTION and invalid-character   *
+000244*                   warning texts, also truncated mid-word       *
+000245*                   against ONL-WARNING-TEXT PIC X(40); added a   *
+000246*                   SHIFT NOT NUMERIC check so a blank or non-    *
+000247*                   numeric shift is rejected on the screen       *
+000248*                   instead of reaching CIPHENGN's shift          *
+000249*                   arithmetic, matching CIPHER's batch path.     *
+000249*   2026-08-09 RH   Uppercased MSGTXTI before handing it to       *
+000249*                   CIPHENGN, matching CIPHER's own MSG-TEXT       *
+000249*                   upper-casing -- lowercase screen input was     *
+000249*                   falling outside CIPHENGN's accepted character  *
+000249*                   range and coming back flagged as invalid.      *
+000249*                   Also checked EIBAID for CLEAR before RECEIVE   *
+000249*                   MAP: pressing CLEAR transmits no mapped data,  *
+000249*                   so without this check it drove RECEIVE MAP     *
+000249*                   into an unhandled MAPFAIL.                     *
+000242*-------------------------------------------------------------*
+000250 ENVIRONMENT DIVISION.
+000260 CONFIGURATION SECTION.
+000270 SOURCE-COMPUTER.   IBM-370.
+000280 OBJECT-COMPUTER.   IBM-370.
+000290 DATA DIVISION.
+000300 WORKING-STORAGE SECTION.
+000305*-------------------------------------------------------------*
+000306* EIBAID is supplied by the CICS translator along with the rest *
+000307* of the EIB, the same way EIBCALEN below is used without being *
+000308* declared anywhere in this program.  WS-AID-CLEAR is the AID    *
+000309* value CICS sets EIBAID to when the operator presses CLEAR --   *
+000309* 0000-MAINLINE checks EIBAID against it before RECEIVE MAP so a *
+000309* CLEAR key press ends the conversation instead of driving       *
+000309* RECEIVE MAP into a MAPFAIL condition with no handler.           *
+000309*-------------------------------------------------------------*
+000309 01  WS-AID-CLEAR                 PIC X(01) VALUE X'6D'.
+000310*-------------------------------------------------------------*
+000320* Symbolic map for the CIPHMAP screen.                        *
+000330*-------------------------------------------------------------*
+000340 COPY CIPHMAP.
+000350*-------------------------------------------------------------*
+000360* Interface to the CIPHENGN subprogram.  The same copybook     *
+000370* and the same subprogram the batch driver CALLs -- see        *
+000380* CIPHER's modification history for where this was factored    *
+000390* out.                                                         *
+000400*-------------------------------------------------------------*
+000410 COPY CIPHLINK.
+000420*-------------------------------------------------------------*
+000430* Transaction work areas.                                      *
+000440*-------------------------------------------------------------*
+000450 01  ONL-SWITCHES.
+000460     05  ONL-VALID-SW             PIC X(01) VALUE 'Y'.
+000470         88  ONL-INPUT-VALID      VALUE 'Y'.
+000480 01  ONL-RESULT-TEXT               PIC X(60) VALUE SPACE.
+000490 01  ONL-WARNING-TEXT              PIC X(40) VALUE SPACE.
+000500 01  ONL-MESSAGE-TEXT              PIC X(79) VALUE SPACE.
+000510 LINKAGE SECTION.
+000520 01  DFHCOMMAREA                   PIC X(01).
+000530 PROCEDURE DIVISION USING DFHCOMMAREA.
+000540*=============================================================*
+000550 0000-MAINLINE.
+000560*=============================================================*
+000570     IF EIBCALEN = 0
+000580         PERFORM 1000-SEND-INITIAL-MAP THRU 1000-EXIT
+000590     ELSE
+000591         IF EIBAID = WS-AID-CLEAR
+000592             EXEC CICS RETURN
+000593             END-EXEC
+000594             GOBACK
+000595         END-IF
+000600         PERFORM 2000-PROCESS-REQUEST THRU 2000-EXIT
+000610     END-IF
+000615     MOVE 'Y' TO DFHCOMMAREA
+000620     EXEC CICS RETURN
+000630         TRANSID('CIPH')
+000635         COMMAREA(DFHCOMMAREA)
+000640     END-EXEC
+000650     GOBACK.
+000660*=============================================================*
+000670* First entry into the transaction: put up a blank screen for  *
+000680* the analyst to fill in.                                      *
+000690*=============================================================*
+000700 1000-SEND-INITIAL-MAP.
+000710*=============================================================*
+000720     MOVE SPACE TO CIPHMAPO
+000730     MOVE 'ENTER MESSAGE, FUNCTION (E/D), TYPE, SHIFT, KEYWORD'
+000740         TO MSGO
+000750     EXEC CICS SEND MAP('CIPHMAP')
+000760         MAPSET('CIPHSET')
+000770         FROM(CIPHMAPO)
+000780         ERASE
+000790     END-EXEC
+000800 1000-EXIT.
+000810     EXIT.
+000820*=============================================================*
+000830* The analyst pressed ENTER: read the screen, run the cipher,  *
+000840* and send the result straight back to the same screen.        *
+000850*=============================================================*
+000860 2000-PROCESS-REQUEST.
+000870*=============================================================*
+000880     EXEC CICS RECEIVE MAP('CIPHMAP')
+000890         MAPSET('CIPHSET')
+000900         INTO(CIPHMAPI)
+000910     END-EXEC
+000920     PERFORM 2100-VALIDATE-SCREEN-INPUT THRU 2100-EXIT
+000930     IF ONL-INPUT-VALID
+000940         PERFORM 2200-BUILD-ENGINE-INTERFACE THRU 2200-EXIT
+000950         CALL 'CIPHENGN' USING CX-INTERFACE
+000960         PERFORM 2300-FORMAT-RESULT THRU 2300-EXIT
+000970     END-IF
+000980     PERFORM 3000-SEND-RESULT-MAP THRU 3000-EXIT
+000990 2000-EXIT.
+001000     EXIT.
+001010*=============================================================*
+001020 2100-VALIDATE-SCREEN-INPUT.
+001030*=============================================================*
+001040     SET ONL-INPUT-VALID TO TRUE
+001050     MOVE SPACE TO ONL-WARNING-TEXT
+001060     IF FUNCI NOT = 'E' AND FUNCI NOT = 'D'
+001070         MOVE 'N' TO ONL-VALID-SW
+001080         MOVE 'FUNCTION MUST BE E=ENCRYPT OR D=DECRYPT'
+001090             TO ONL-WARNING-TEXT
+001100     END-IF
+001110     IF ONL-INPUT-VALID
+001120         IF CTYPI NOT = 'C' AND CTYPI NOT = 'R'
+001130                           AND CTYPI NOT = 'V'
+001140             MOVE 'N' TO ONL-VALID-SW
+001150             MOVE 'TYPE MUST BE C(AESAR)/R(OT13)/V(IGENERE)'
+001160                 TO ONL-WARNING-TEXT
+001170         END-IF
+001180     END-IF
+001181     IF ONL-INPUT-VALID
+001182         IF CTYPI = 'V' AND FUNCTION TRIM(KEYWDI) = SPACE
+001183             MOVE 'N' TO ONL-VALID-SW
+001184             MOVE 'KEYWORD REQUIRED FOR V (VIGENERE) TYPE'
+001185                 TO ONL-WARNING-TEXT
+001186         END-IF
+001187     END-IF
+001188     IF ONL-INPUT-VALID
+001189         IF CTYPI = 'C' AND SHIFTI NOT NUMERIC
+001190             MOVE 'N' TO ONL-VALID-SW
+001191             MOVE 'SHIFT MUST BE NUMERIC'
+001192                 TO ONL-WARNING-TEXT
+001193         END-IF
+001194     END-IF
+001195 2100-EXIT.
+001200     EXIT.
+001210*=============================================================*
+001220* Build the CX-INTERFACE the same way CIPHER's own               *
+001230* 2150-BUILD-ENGINE-INTERFACE paragraph does, from whatever the  *
+001240* analyst keyed onto the screen instead of from a MSGREC record. *
+001250*=============================================================*
+001260 2200-BUILD-ENGINE-INTERFACE.
+001270*=============================================================*
+001280     IF FUNCI = 'E'
+001290         SET CX-FUNC-ENCRYPT TO TRUE
+001300     ELSE
+001310         SET CX-FUNC-DECRYPT TO TRUE
+001320     END-IF
+001330     EVALUATE CTYPI
+001340         WHEN 'R'
+001350             SET CX-TYPE-ROT13 TO TRUE
+001360         WHEN 'V'
+001370             SET CX-TYPE-VIGENERE TO TRUE
+001380         WHEN OTHER
+001390             SET CX-TYPE-CAESAR TO TRUE
+001400     END-EVALUATE
+001410     MOVE SHIFTI TO CX-SHIFT-VALUE
+001420     MOVE KEYWDI TO CX-KEYWORD
+001430     MOVE FUNCTION STORED-CHAR-LENGTH(FUNCTION TRIM(KEYWDI))
+001440         TO CX-KEYWORD-LEN
+001445     MOVE FUNCTION UPPER-CASE(MSGTXTI) TO MSGTXTI
+001450     MOVE MSGTXTI TO CX-INPUT-TEXT
+001460     MOVE FUNCTION STORED-CHAR-LENGTH(FUNCTION TRIM(MSGTXTI))
+001470         TO CX-TEXT-LEN
+001480 2200-EXIT.
+001490     EXIT.
+001500*=============================================================*
+001510 2300-FORMAT-RESULT.
+001520*=============================================================*
+001530     MOVE SPACE TO ONL-RESULT-TEXT
+001540     MOVE CX-OUTPUT-TEXT(1:60) TO ONL-RESULT-TEXT
+001550     IF CX-RC-INVALID-CHAR
+001560         MOVE 'WARNING -- INPUT HAD INVALID CHARACTERS'
+001570             TO ONL-WARNING-TEXT
+001580     END-IF
+001590 2300-EXIT.
+001600     EXIT.
+001610*=============================================================*
+001620 3000-SEND-RESULT-MAP.
+001630*=============================================================*
+001640     MOVE SPACE TO CIPHMAPO
+001650     MOVE FUNCI   TO FUNCO
+001660     MOVE CTYPI   TO CTYPO
+001670     MOVE SHIFTI  TO SHIFTO
+001680     MOVE KEYWDI  TO KEYWDO
+001690     MOVE MSGTXTI TO MSGTXTO
+001700     MOVE ONL-RESULT-TEXT  TO RESULTO
+001710     MOVE ONL-WARNING-TEXT TO WARNO
+001720     IF ONL-INPUT-VALID
+001730         MOVE 'PRESS ENTER FOR ANOTHER MESSAGE, CLEAR TO EXIT'
+001740             TO MSGO
+001750     ELSE
+001760         MOVE ONL-WARNING-TEXT TO MSGO
+001770     END-IF
+001780     EXEC CICS SEND MAP('CIPHMAP')
+001790         MAPSET('CIPHSET')
+001800         FROM(CIPHMAPO)
+001810         DATAONLY
+001820     END-EXEC
+001830 3000-EXIT.
+001840     EXIT.
