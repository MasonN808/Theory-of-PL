@@ -0,0 +1,13 @@
+000010*-----------------------------------------------------------*
+000020* CKPREC.CPY                                                 *
+000030* Record layout for the CHECKPOINT-FILE dataset.               *
+000040* One record per run-id holds the last message fully          *
+000050* processed, so a restarted job can skip back to where the   *
+000060* previous run left off instead of reprocessing the whole     *
+000070* file.                                                       *
+000080*-----------------------------------------------------------*
+000090 01  CKP-RECORD.
+000100     05  CKP-RUN-ID                  PIC X(08).
+000110     05  CKP-LAST-MSG-ID             PIC 9(06).
+000120     05  CKP-MSG-COUNT               PIC 9(05).
+000130     05  CKP-TIMESTAMP               PIC X(18).
