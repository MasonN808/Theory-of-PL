@@ -0,0 +1,19 @@
+000010*-----------------------------------------------------------*
+000020* MSGREC.CPY                                                *
+000030* Record layout for the MESSAGE-IN dataset.                 *
+000040* MSG-CIPHER-TYPE/MSG-KEYWORD(-LEN) let each message pick    *
+000050* Caesar, ROT13, or Vigenere independently of the others.    *
+000060* One record per message to be encrypted or decrypted.      *
+000070*-----------------------------------------------------------*
+000080 01  MSG-RECORD.
+000090     05  MSG-ID                     PIC 9(06).
+000100     05  MSG-CIPHER-TYPE             PIC X(01).
+000110         88  MSG-TYPE-CAESAR          VALUE 'C'.
+000120         88  MSG-TYPE-ROT13           VALUE 'R'.
+000130         88  MSG-TYPE-VIGENERE        VALUE 'V'.
+000140     05  MSG-SHIFT-VALUE             PIC 9(03).
+000150         88  MSG-SHIFT-IS-UNKNOWN    VALUE 999.
+000160     05  MSG-KEYWORD-LEN              PIC 9(03).
+000170     05  MSG-KEYWORD                  PIC X(20).
+000180     05  MSG-TEXT-LEN                PIC 9(03).
+000190     05  MSG-TEXT                    PIC X(256).
