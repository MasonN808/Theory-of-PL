@@ -0,0 +1,8 @@
+000010*-----------------------------------------------------------*
+000020* RPTREC.CPY                                                *
+000030* Print-line record for the REPORT-OUT dataset.              *
+000040* Column 1 carries ANSI carriage-control for line printers. *
+000050*-----------------------------------------------------------*
+000060 01  RPT-LINE.
+000070     05  RPT-CARRIAGE-CONTROL        PIC X(01).
+000080     05  RPT-LINE-TEXT                PIC X(132).
