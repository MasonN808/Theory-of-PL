@@ -0,0 +1,8 @@
+000010*-----------------------------------------------------------*
+000020* DICTREC.CPY                                               *
+000030* Record layout for the WORD-LIST-IN dataset.               *
+000040* A flat list of common words, one per record, used to      *
+000050* score CallSolve's 27 brute-force candidates.              *
+000060*-----------------------------------------------------------*
+000070 01  DICT-WORD-RECORD.
+000080     05  DICT-WORD                   PIC X(20).
