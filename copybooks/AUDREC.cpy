@@ -0,0 +1,22 @@
+000010*-----------------------------------------------------------*
+000020* AUDREC.CPY                                                 *
+000030* Record layout for the CIPHER-AUDIT-LOG dataset.             *
+000040* One record is appended for every encrypt or decrypt         *
+000050* call so there is a durable trail of what CIPHER did, since *
+000060* the only trace before this was whatever scrolled past on   *
+000070* DISPLAY during that run.                                   *
+000080*-----------------------------------------------------------*
+000090 01  AUD-RECORD.
+000100     05  AUD-RUN-DATE                PIC X(10).
+000110     05  AUD-RUN-TIME                PIC X(08).
+000120     05  AUD-JOB-ID                  PIC X(08).
+000130     05  AUD-OPERATOR-ID             PIC X(08).
+000140     05  AUD-FUNCTION-CD             PIC X(01).
+000150         88  AUD-FUNC-ENCRYPT         VALUE 'E'.
+000160         88  AUD-FUNC-DECRYPT         VALUE 'D'.
+000170         88  AUD-FUNC-SOLVE           VALUE 'S'.
+000180     05  AUD-MSG-ID                  PIC 9(06).
+000190*    Caesar shows the numeric shift; ROT13 shows 013 (its fixed
+000200*    shift); Vigenere has no single shift so this shows VAR.
+000210     05  AUD-SHIFT-VALUE             PIC X(03).
+000220     05  AUD-MSG-LEN                 PIC 9(03).
