@@ -0,0 +1,26 @@
+000010*-----------------------------------------------------------*
+000020* CIPHLINK.CPY                                               *
+000030* Shared interface between the CIPHER batch driver and the   *
+000040* CIPHENGN encrypt/decrypt subprogram.  CIPHER COPYs this     *
+000050* into WORKING-STORAGE and passes CX-INTERFACE BY REFERENCE  *
+000060* on the CALL; CIPHENGN COPYs it into its LINKAGE SECTION.   *
+000070*-----------------------------------------------------------*
+000080 01  CX-INTERFACE.
+000090     05  CX-FUNCTION-CD              PIC X(01).
+000100         88  CX-FUNC-ENCRYPT          VALUE 'E'.
+000110         88  CX-FUNC-DECRYPT          VALUE 'D'.
+000120     05  CX-CIPHER-TYPE               PIC X(01).
+000130         88  CX-TYPE-CAESAR           VALUE 'C'.
+000140         88  CX-TYPE-ROT13            VALUE 'R'.
+000150         88  CX-TYPE-VIGENERE         VALUE 'V'.
+000160     05  CX-SHIFT-VALUE               PIC 999.
+000170     05  CX-KEYWORD-LEN               PIC 9(03).
+000180     05  CX-KEYWORD                   PIC X(20).
+000190     05  CX-TEXT-LEN                  PIC 9(03).
+000200     05  CX-INPUT-TEXT                PIC X(256).
+000210     05  CX-OUTPUT-TEXT               PIC X(256).
+000220     05  CX-RETURN-CODE               PIC 9(02).
+000230         88  CX-RC-OK                 VALUE 0.
+000240         88  CX-RC-INVALID-CHAR       VALUE 4.
+000250         88  CX-RC-NO-KEYWORD         VALUE 8.
+000260     05  CX-INVALID-CHAR-CNT          PIC 9(03).
