@@ -0,0 +1,57 @@
+000010*-----------------------------------------------------------*
+000020* CIPHMAP.CPY                                                *
+000030* Symbolic map for BMS mapset CIPHSET, map CIPHMAP.  This is  *
+000040* the screen the CIPHONL online transaction uses to take one   *
+000050* message and shift/keyword from an analyst and show back the  *
+000060* encrypted or decrypted result immediately, without going     *
+000070* through a batch run.  Generated-map naming follows the usual *
+000080* BMS convention: xxxxL (length), xxxxA (attribute), xxxxI     *
+000090* (operator input), xxxxO (program output).                    *
+000100*-----------------------------------------------------------*
+000110 01  CIPHMAPI.
+000120     05  FILLER                   PIC X(12).
+000130     05  FUNCL                    COMP PIC S9(4).
+000140     05  FUNCA                    PIC X.
+000150     05  FUNCI                    PIC X(01).
+000160     05  CTYPL                    COMP PIC S9(4).
+000170     05  CTYPA                    PIC X.
+000180     05  CTYPI                    PIC X(01).
+000190     05  SHIFTL                   COMP PIC S9(4).
+000200     05  SHIFTA                   PIC X.
+000210     05  SHIFTI                   PIC X(03).
+000220     05  KEYWDL                   COMP PIC S9(4).
+000230     05  KEYWDA                   PIC X.
+000240     05  KEYWDI                   PIC X(20).
+000250     05  MSGTXTL                  COMP PIC S9(4).
+000260     05  MSGTXTA                  PIC X.
+000270     05  MSGTXTI                  PIC X(60).
+000280     05  RESULTL                  COMP PIC S9(4).
+000290     05  RESULTA                  PIC X.
+000300     05  RESULTI                  PIC X(60).
+000310     05  WARNL                    COMP PIC S9(4).
+000320     05  WARNA                    PIC X.
+000330     05  WARNI                    PIC X(40).
+000340     05  MSGL                     COMP PIC S9(4).
+000350     05  MSGA                     PIC X.
+000360     05  MSGI                     PIC X(79).
+000370 01  CIPHMAPO REDEFINES CIPHMAPI.
+000380     05  FILLER                   PIC X(12).
+000390     05  FILLER                   PIC X(03).
+000400     05  FUNCO                    PIC X(01).
+000410     05  FILLER                   PIC X(03).
+000420     05  CTYPO                    PIC X(01).
+000430     05  FILLER                   PIC X(03).
+000440     05  SHIFTO                   PIC X(03).
+000450     05  FILLER                   PIC X(03).
+000460     05  KEYWDO                   PIC X(20).
+000470     05  FILLER                   PIC X(03).
+000480     05  MSGTXTO                  PIC X(60).
+000490     05  RESULTL                  COMP PIC S9(4).
+000500     05  RESULTA                  PIC X.
+000510     05  RESULTO                  PIC X(60).
+000520     05  WARNL                    COMP PIC S9(4).
+000530     05  WARNA                    PIC X.
+000540     05  WARNO                    PIC X(40).
+000550     05  MSGL                     COMP PIC S9(4).
+000560     05  MSGA                     PIC X.
+000570     05  MSGO                     PIC X(79).
