@@ -0,0 +1,84 @@
+***********************************************************************
+* CIPHSET.BMS                                                         *
+* BMS mapset for the CIPHONL online transaction's CIPHMAP screen.     *
+* Assemble with DFHMAPS (generates the physical map for CICS) and     *
+* DFHMAPC (generates the copybooks/CIPHMAP.cpy symbolic map) --       *
+* CIPHMAP.cpy's field names (FUNCL/A/I/O, CTYPL/A/I/O, and so on)     *
+* are the ones this source generates; keep the two in step by hand    *
+* if either one changes, the same way the rest of this system keeps   *
+* CIPHLINK.cpy in step with CIPHENGN's LINKAGE SECTION.                *
+***********************************************************************
+CIPHSET  DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES,                                           X
+               CTRL=(FREEKB,FRSET)
+*
+CIPHMAP  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(1,1),                                            X
+               LENGTH=20,                                             X
+               ATTRB=(ASKIP,BRT),                                     X
+               INITIAL='CIPHER ONLINE REQUEST'
+*
+         DFHMDF POS=(3,1),                                            X
+               LENGTH=8,                                              X
+               ATTRB=(ASKIP),                                         X
+               INITIAL='FUNCTION'
+FUNC     DFHMDF POS=(3,10),                                           X
+               LENGTH=1,                                              X
+               ATTRB=(UNPROT,IC)
+*
+         DFHMDF POS=(4,1),                                            X
+               LENGTH=4,                                              X
+               ATTRB=(ASKIP),                                         X
+               INITIAL='TYPE'
+CTYP     DFHMDF POS=(4,10),                                           X
+               LENGTH=1,                                              X
+               ATTRB=(UNPROT)
+*
+         DFHMDF POS=(5,1),                                            X
+               LENGTH=5,                                              X
+               ATTRB=(ASKIP),                                         X
+               INITIAL='SHIFT'
+SHIFT    DFHMDF POS=(5,10),                                           X
+               LENGTH=3,                                              X
+               ATTRB=(UNPROT)
+*
+         DFHMDF POS=(6,1),                                            X
+               LENGTH=7,                                              X
+               ATTRB=(ASKIP),                                         X
+               INITIAL='KEYWORD'
+KEYWD    DFHMDF POS=(6,10),                                           X
+               LENGTH=20,                                             X
+               ATTRB=(UNPROT)
+*
+         DFHMDF POS=(8,1),                                            X
+               LENGTH=7,                                              X
+               ATTRB=(ASKIP),                                         X
+               INITIAL='MESSAGE'
+MSGTXT   DFHMDF POS=(8,10),                                           X
+               LENGTH=60,                                             X
+               ATTRB=(UNPROT)
+*
+         DFHMDF POS=(10,1),                                           X
+               LENGTH=6,                                              X
+               ATTRB=(ASKIP),                                         X
+               INITIAL='RESULT'
+RESULT   DFHMDF POS=(10,10),                                          X
+               LENGTH=60,                                             X
+               ATTRB=(ASKIP,BRT)
+*
+WARN     DFHMDF POS=(12,1),                                           X
+               LENGTH=40,                                             X
+               ATTRB=(ASKIP,BRT)
+*
+MSG      DFHMDF POS=(24,1),                                           X
+               LENGTH=79,                                             X
+               ATTRB=(ASKIP,BRT)
+*
+         DFHMSD TYPE=FINAL
+         END
