@@ -0,0 +1,219 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CIPHENGN.
+000030 AUTHOR.        R HENRICKSEN.
+000040 INSTALLATION.  DATA LIBRARY SERVICES.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*-------------------------------------------------------------*
+000080* CIPHENGN is the CALLed subprogram that does the actual      *
+000090* character-by-character encrypt/decrypt work for CIPHER,     *
+000100* following the driver/subprogram split this system has used *
+000110* since it was first written (see the modification history   *
+000120* in CIPHER).  It is shared by the batch driver and, in the  *
+000130* online transaction, by an analyst's one-off request, so the *
+000140* cipher math lives in exactly one place.                     *
+000150*                                                              *
+000160* CX-CIPHER-TYPE selects the scheme used for a given message: *
+000170*   CAESAR    - shift every letter by CX-SHIFT-VALUE           *
+000180*   ROT13     - shift every letter by a fixed 13               *
+000190*   VIGENERE  - shift each letter by the CX-KEYWORD letter     *
+000200*               that lines up with its position in the text   *
+000210*-------------------------------------------------------------*
+000220*-------------------------------------------------------------*
+000230* MODIFICATION HISTORY                                       *
+000240*   DATE       BY   DESCRIPTION                               *
+000250*   2026-08-09 RH   Original version.  Factored out of        *
+000260*                   CIPHER's in-line encrypt/decrypt           *
+000270*                   paragraphs so messages can choose Caesar,  *
+000280*                   ROT13, or Vigenere instead of one fixed    *
+000290*                   shift for the whole run.                   *
+000300*   2026-08-09 RH   Added input validation: characters outside *
+000310*                   the set this math handles (letters, '!',   *
+000320*                   and '/') are now counted in                *
+000330*                   CX-INVALID-CHAR-CNT with CX-RC-INVALID-CHAR *
+000340*                   set, instead of silently falling through   *
+000350*                   to a blank output character.               *
+000360*  2026-08-09 RH   Added a no-keyword check for Vigenere:       *
+000370*                   CX-KEYWORD-LEN is the divisor in the        *
+000380*                   keyword-position math, so a message with    *
+000390*                   CX-TYPE-VIGENERE and no keyword is now       *
+000400*                   rejected with CX-RC-NO-KEYWORD before that   *
+000410*                   math ever runs.                             *
+000411*   2026-08-09 RH   Fixed an off-by-one in the Vigenere shift:    *
+000412*                   FUNCTION ORD is 1-origin, so CE-KEYWORD-ASCII *
+000413*                   for 'A' is 66, not 65 -- subtracting 65 gave  *
+000414*                   a keyword of all 'A's a shift of 1 instead of *
+000415*                   the identity shift of 0.  Now subtracts 66.   *
+000420*-------------------------------------------------------------*
+000430 ENVIRONMENT DIVISION.
+000440 CONFIGURATION SECTION.
+000450 SOURCE-COMPUTER.   IBM-370.
+000460 OBJECT-COMPUTER.   IBM-370.
+000470 DATA DIVISION.
+000480 WORKING-STORAGE SECTION.
+000490 01  CE-I                         PIC 9(03) VALUE 0.
+000500 01  CE-VALIDATE-ASCII            PIC 999   VALUE 0.
+000510 01  CE-CHAR-VAL                  PIC X(01).
+000520 01  CE-ASCII-VALUE               PIC 999   VALUE 0.
+000530 01  CE-ASCII-VALUE-T             PIC 999   VALUE 0.
+000540 01  CE-DUMMY                     PIC 999   VALUE 0.
+000550 01  CE-REMAINDER-MOD             PIC 999   VALUE 0.
+000560 01  CE-EFFECTIVE-SHIFT           PIC 999   VALUE 0.
+000570 01  CE-KEYWORD-POS               PIC 9(03) VALUE 0.
+000580 01  CE-KEYWORD-CHAR              PIC X(01).
+000590 01  CE-KEYWORD-ASCII             PIC 999   VALUE 0.
+000600 LINKAGE SECTION.
+000610 COPY CIPHLINK.
+000620 PROCEDURE DIVISION USING CX-INTERFACE.
+000630*=============================================================*
+000640 0000-MAINLINE.
+000650*=============================================================*
+000660     MOVE 0 TO CX-RETURN-CODE
+000670     MOVE 0 TO CX-INVALID-CHAR-CNT
+000680     MOVE SPACE TO CX-OUTPUT-TEXT
+000690     PERFORM 1000-VALIDATE-INPUT-TEXT THRU 1000-EXIT
+000700     IF CX-RC-NO-KEYWORD
+000710         CONTINUE
+000720     ELSE
+000730         IF CX-FUNC-ENCRYPT
+000740             PERFORM 2000-ENCRYPT THRU 2000-EXIT
+000750         ELSE
+000760             IF CX-FUNC-DECRYPT
+000770                 PERFORM 3000-DECRYPT THRU 3000-EXIT
+000780             END-IF
+000790         END-IF
+000800     END-IF
+000810     GOBACK.
+000820*=============================================================*
+000830* Input validation.  The encrypt/decrypt math                  *
+000840* below only handles '!', '/', and letters A-Z; anything else  *
+000850* used to fall through every IF untouched and leave a blank     *
+000860* output character with no trace it happened.  This counts      *
+000870* those characters and sets CX-RC-INVALID-CHAR so the caller    *
+000880* can flag the message instead of getting silently wrong output.*
+000890* A Vigenere message with no keyword is rejected the same way  *
+000900* -- CX-KEYWORD-LEN is the divisor in the keyword-position     *
+000910* FUNCTION MOD math below, so a zero-length keyword is caught  *
+000920* here instead of reaching that division.                      *
+000930*=============================================================*
+000940 1000-VALIDATE-INPUT-TEXT.
+000950*=============================================================*
+000960     PERFORM 1100-VALIDATE-ONE-CHAR THRU 1100-EXIT
+000970         VARYING CE-I FROM 1 BY 1 UNTIL CE-I > CX-TEXT-LEN
+000980     IF CX-TYPE-VIGENERE AND CX-KEYWORD-LEN = 0
+000990         SET CX-RC-NO-KEYWORD TO TRUE
+001000     ELSE
+001010         IF CX-INVALID-CHAR-CNT > 0
+001020             SET CX-RC-INVALID-CHAR TO TRUE
+001030         END-IF
+001040     END-IF
+001050 1000-EXIT.
+001060     EXIT.
+001070*=============================================================*
+001080 1100-VALIDATE-ONE-CHAR.
+001090*=============================================================*
+001100     MOVE FUNCTION ORD(CX-INPUT-TEXT(CE-I:1)) TO CE-VALIDATE-ASCII
+001110     IF CE-VALIDATE-ASCII = 47 OR CE-VALIDATE-ASCII = 33
+001120         CONTINUE
+001130     ELSE
+001140         IF CE-VALIDATE-ASCII < 66 OR CE-VALIDATE-ASCII > 91
+001150             ADD 1 TO CX-INVALID-CHAR-CNT
+001160         END-IF
+001170     END-IF
+001180 1100-EXIT.
+001190     EXIT.
+001200*=============================================================*
+001210 2000-ENCRYPT.
+001220*=============================================================*
+001230     PERFORM 2100-ENCRYPT-ONE-CHAR THRU 2100-EXIT
+001240         VARYING CE-I FROM 1 BY 1 UNTIL CE-I > CX-TEXT-LEN
+001250 2000-EXIT.
+001260     EXIT.
+001270*=============================================================*
+001280 2100-ENCRYPT-ONE-CHAR.
+001290*=============================================================*
+001300     PERFORM 4000-COMPUTE-EFFECTIVE-SHIFT THRU 4000-EXIT
+001310     MOVE FUNCTION ORD(CX-INPUT-TEXT(CE-I:1)) TO CE-ASCII-VALUE
+001320     MOVE CE-ASCII-VALUE TO CE-ASCII-VALUE-T
+001330     ADD CE-EFFECTIVE-SHIFT TO CE-ASCII-VALUE-T
+001340*    Look for spaces and periods and skip them                 *
+001350     IF (CE-ASCII-VALUE = 47 OR CE-ASCII-VALUE = 33)
+001360         MOVE FUNCTION CHAR(CE-ASCII-VALUE) TO CE-CHAR-VAL
+001370         MOVE CE-CHAR-VAL TO CX-OUTPUT-TEXT(CE-I:1)
+001380     ELSE
+001390         IF (CE-ASCII-VALUE-T >= 66 AND CE-ASCII-VALUE-T <= 91)
+001400             MOVE FUNCTION CHAR(CE-ASCII-VALUE-T) TO CE-CHAR-VAL
+001410             MOVE CE-CHAR-VAL TO CX-OUTPUT-TEXT(CE-I:1)
+001420         ELSE
+001430             IF (CE-ASCII-VALUE-T > 90)
+001440*                This is a mod function                       *
+001450                 DIVIDE CE-ASCII-VALUE-T BY 92
+001460                     GIVING CE-DUMMY
+001470                     REMAINDER CE-REMAINDER-MOD
+001480                 ADD 66 TO CE-REMAINDER-MOD
+001490                 MOVE FUNCTION CHAR(CE-REMAINDER-MOD)
+001500                     TO CE-CHAR-VAL
+001510                 MOVE CE-CHAR-VAL TO CX-OUTPUT-TEXT(CE-I:1)
+001520             END-IF
+001530         END-IF
+001540     END-IF
+001550 2100-EXIT.
+001560     EXIT.
+001570*=============================================================*
+001580 3000-DECRYPT.
+001590*=============================================================*
+001600     PERFORM 3100-DECRYPT-ONE-CHAR THRU 3100-EXIT
+001610         VARYING CE-I FROM 1 BY 1 UNTIL CE-I > CX-TEXT-LEN
+001620 3000-EXIT.
+001630     EXIT.
+001640*=============================================================*
+001650 3100-DECRYPT-ONE-CHAR.
+001660*=============================================================*
+001670     PERFORM 4000-COMPUTE-EFFECTIVE-SHIFT THRU 4000-EXIT
+001680     MOVE FUNCTION ORD(CX-INPUT-TEXT(CE-I:1)) TO CE-ASCII-VALUE
+001690     MOVE CE-ASCII-VALUE TO CE-ASCII-VALUE-T
+001700     SUBTRACT CE-EFFECTIVE-SHIFT FROM CE-ASCII-VALUE-T
+001710*    Look for spaces and periods and skip them                 *
+001720     IF (CE-ASCII-VALUE = 47 OR CE-ASCII-VALUE = 33)
+001730         MOVE FUNCTION CHAR(CE-ASCII-VALUE) TO CE-CHAR-VAL
+001740         MOVE CE-CHAR-VAL TO CX-OUTPUT-TEXT(CE-I:1)
+001750     ELSE
+001760         IF (CE-ASCII-VALUE-T >= 66 AND CE-ASCII-VALUE-T <= 91)
+001770             MOVE FUNCTION CHAR(CE-ASCII-VALUE-T) TO CE-CHAR-VAL
+001780             MOVE CE-CHAR-VAL TO CX-OUTPUT-TEXT(CE-I:1)
+001790         ELSE
+001800             IF (CE-ASCII-VALUE-T <= 65)
+001810*                This is a mod function                       *
+001820                 DIVIDE CE-ASCII-VALUE-T BY 66
+001830                     GIVING CE-DUMMY
+001840                     REMAINDER CE-REMAINDER-MOD
+001850                 SUBTRACT 66 FROM CE-REMAINDER-MOD
+001860                 SUBTRACT 92 FROM CE-REMAINDER-MOD
+001870                 MOVE FUNCTION CHAR(CE-REMAINDER-MOD)
+001880                     TO CE-CHAR-VAL
+001890                 MOVE CE-CHAR-VAL TO CX-OUTPUT-TEXT(CE-I:1)
+001900             END-IF
+001910         END-IF
+001920     END-IF
+001930 3100-EXIT.
+001940     EXIT.
+001950*=============================================================*
+001960 4000-COMPUTE-EFFECTIVE-SHIFT.
+001970*=============================================================*
+001980     EVALUATE TRUE
+001990         WHEN CX-TYPE-ROT13
+002000             MOVE 13 TO CE-EFFECTIVE-SHIFT
+002010         WHEN CX-TYPE-VIGENERE
+002020             COMPUTE CE-KEYWORD-POS =
+002030                 FUNCTION MOD(CE-I - 1, CX-KEYWORD-LEN) + 1
+002040             MOVE CX-KEYWORD(CE-KEYWORD-POS:1) TO CE-KEYWORD-CHAR
+002050             MOVE FUNCTION UPPER-CASE(CE-KEYWORD-CHAR)
+002060                 TO CE-KEYWORD-CHAR
+002070             MOVE FUNCTION ORD(CE-KEYWORD-CHAR)
+002080                 TO CE-KEYWORD-ASCII
+002090             COMPUTE CE-EFFECTIVE-SHIFT = CE-KEYWORD-ASCII - 66
+002100         WHEN OTHER
+002110             MOVE CX-SHIFT-VALUE TO CE-EFFECTIVE-SHIFT
+002120     END-EVALUATE
+002130 4000-EXIT.
+002140     EXIT.
