@@ -1,149 +1,851 @@
-        IDENTIFICATION DIVISION.
-        PROGRAM-ID. CIPHER.
-        
-        DATA DIVISION.
-            WORKING-STORAGE SECTION.
-            01 INPUT-STR PIC X(20).
-            01 ENCRYPT-STR PIC X(20).
-            01 DECRYPTED-STR PIC X(20).
-            01 INPUT-STR-1 PIC X(15) VALUE 'E.T. Phone Home'.
-            01 INPUT-STR-2 PIC X(20) VALUE 'mY HoUsE Is On fIrez'.
-            
-            01 CHAR-ENC PIC X(1).
-            01 i PIC 9(3).
-            01 j PIC 9(3) VALUE 0.
-            01 k PIC 9(3) VALUE 0.
-            01 ASCII-VALUE PIC 999.
-            01 ASCII-VALUE-T PIC 999.
-            01 CHAR-VAL PIC X(1).
-            01 SHIFT-VALUE PIC 999.
-            01 INPUT-STR-LEN PIC 99 VALUE 0.
-            01 REMAINDER-MOD PIC 999 VALUE 0.
-            01 DUMMY PIC 999 VALUE 0.
-            01 SOLVE-STR PIC X(3).
-        
-        PROCEDURE DIVISION.
-        Begin.
-            *> Initial structure pulled from: 
-            *> http://www.csis.ul.ie/cobol/examples/SubProg/Multiply/DriverProg.htm
-            *> Change data values before calling encrypt
-            MOVE FUNCTION UPPER-CASE(INPUT-STR-1) to INPUT-STR-1
-            MOVE INPUT-STR-1 TO INPUT-STR
-            *> Get the length of the string and store it
-            INSPECT INPUT-STR-1 TALLYING INPUT-STR-LEN FOR CHARACTERS.
-            *> Assign the shift values
-            MOVE 8 TO SHIFT-VALUE
-            DISPLAY "ORIGINAL STRING: " INPUT-STR-1
-            PERFORM CallEncrypt
-            DISPLAY  "ENCRYPTED STRING: " ENCRYPT-STR
-            DISPLAY "--- Decrypting ---------"
-            PERFORM CallDecrypt
-            DISPLAY  "DECRYPTED STRING: ", DECRYPTED-STR
-            
-            DISPLAY SPACE
-            DISPLAY "--------------------------------------"
-            *> Reset the pointers for next set of encrypting and decrypting
-            MOVE SPACE TO DECRYPTED-STR
-            MOVE SPACE TO ENCRYPT-STR
-            MOVE 0 TO INPUT-STR-LEN
-            MOVE FUNCTION UPPER-CASE(INPUT-STR-2) to INPUT-STR-2
-            MOVE INPUT-STR-2 TO INPUT-STR
-            *> Get the length of the string and store it
-            INSPECT INPUT-STR-2 TALLYING INPUT-STR-LEN FOR CHARACTERS.
-            DISPLAY "ORIGINAL STRING: ", INPUT-STR-2
-            PERFORM CallEncrypt
-            DISPLAY  "ENCRYPTED STRING: ", ENCRYPT-STR
-            DISPLAY "--- Decrypting ---------"
-            PERFORM CallDecrypt
-            DISPLAY  "DECRYPTED STRING: ", DECRYPTED-STR
-            
-            
-            *> Reset the pointers for next set of encrypting and decrypting
-            MOVE SPACE TO DECRYPTED-STR
-            MOVE 'hal' TO ENCRYPT-STR
-            MOVE FUNCTION UPPER-CASE(ENCRYPT-STR) to ENCRYPT-STR
-            MOVE 3 TO INPUT-STR-LEN
-            DISPLAY "--- Solving ---------"
-            PERFORM CallSolve
-            
-            STOP RUN.
-        
-        CallEncrypt.
-            DISPLAY "--- Encrypting ---------"
-            PERFORM varying i from 1 BY 1 UNTIL i>INPUT-STR-LEN
-                ADD 1 TO j
-                MOVE FUNCTION ORD(INPUT-STR(i:j)) TO ASCII-VALUE
-                MOVE FUNCTION ORD(INPUT-STR(i:j)) TO ASCII-VALUE-T
-                ADD SHIFT-VALUE TO ASCII-VALUE-T
-                *> Look for spaces and periods and skip them
-                IF (ASCII-VALUE = 47 OR ASCII-VALUE = 33) THEN
-                    MOVE FUNCTION CHAR(ASCII-VALUE) TO CHAR-VAL
-                    *> Concatenate the character to the string
-                    MOVE CHAR-VAL TO ENCRYPT-STR(i:j)
-                ELSE
-                    IF (ASCII-VALUE-T >= 66 AND ASCII-VALUE-T <= 91) 
-                    THEN
-                        MOVE FUNCTION CHAR(ASCII-VALUE-T) TO CHAR-VAL
-                        *> Concatenate the character to the string
-                        MOVE CHAR-VAL TO ENCRYPT-STR(i:j)
-                    ELSE
-                        IF (ASCII-VALUE-T > 90) THEN
-                            *> This is a mod function
-                            DIVIDE ASCII-VALUE-T BY 92
-                                GIVING DUMMY
-                                REMAINDER REMAINDER-MOD
-                            ADD 66 TO REMAINDER-MOD
-                            MOVE FUNCTION CHAR(REMAINDER-MOD) 
-                            TO CHAR-VAL
-                            *> Concatenate the character to the string
-                            MOVE CHAR-VAL TO ENCRYPT-STR(i:j)
-                    END-IF
-                END-IF
-            MOVE 0 TO j
-            END-PERFORM.
-            
-        CallDecrypt.
-            PERFORM varying i from 1 BY 1 UNTIL i>INPUT-STR-LEN
-                ADD 1 TO j
-                MOVE FUNCTION ORD(ENCRYPT-STR(i:j)) TO ASCII-VALUE
-                MOVE FUNCTION ORD(ENCRYPT-STR(i:j)) TO ASCII-VALUE-T
-                SUBTRACT SHIFT-VALUE FROM ASCII-VALUE-T
-                *> Look for spaces and periods and skip them
-                IF (ASCII-VALUE = 47 OR ASCII-VALUE = 33) THEN
-                    MOVE FUNCTION CHAR(ASCII-VALUE) TO CHAR-VAL
-                    *> Concatenate the character to the string
-                    MOVE CHAR-VAL TO DECRYPTED-STR(i:j)
-                ELSE
-                    IF (ASCII-VALUE-T >= 66 AND ASCII-VALUE-T <= 91) 
-                    THEN
-                        MOVE FUNCTION CHAR(ASCII-VALUE-T) TO CHAR-VAL
-                        *> Concatenate the character to the string
-                        MOVE CHAR-VAL TO DECRYPTED-STR(i:j)
-                    ELSE
-                        IF (ASCII-VALUE-T <= 65) THEN
-                            *> This is a mod function
-                            DIVIDE ASCII-VALUE-T BY 66
-                                GIVING DUMMY
-                                REMAINDER REMAINDER-MOD
-                            SUBTRACT 66 FROM REMAINDER-MOD
-                            SUBTRACT 92 FROM REMAINDER-MOD
-                            *> DISPLAY REMAINDER-MOD
-                            MOVE FUNCTION CHAR(REMAINDER-MOD) 
-                            TO CHAR-VAL
-                            *> Concatenate the character to the string
-                            MOVE CHAR-VAL TO DECRYPTED-STR(i:j)
-                    END-IF
-                END-IF
-            MOVE 0 TO j
-            END-PERFORM.
-            
-        CallSolve.
-            PERFORM varying k from 0 BY 1 UNTIL k>26
-                *> Assign the shift values
-                MOVE k TO SHIFT-VALUE
-                PERFORM CallDecrypt
-                DISPLAY DECRYPTED-STR
-            END-PERFORM.
-
-
-
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CIPHER.
+000030 AUTHOR.        R HENRICKSEN.
+000040 INSTALLATION.  DATA LIBRARY SERVICES.
+000050 DATE-WRITTEN.  2015-02-18.
+000060 DATE-COMPILED.
+000070*-------------------------------------------------------------*
+000080* CIPHER drives a batch of messages on the MESSAGE-IN dataset *
+000090* through a Caesar shift encrypt/decrypt, one record at a     *
+000100* time until end of file, and prints the results to          *
+000110* REPORT-OUT.                                                 *
+000120*-------------------------------------------------------------*
+000130*-------------------------------------------------------------*
+000140* MODIFICATION HISTORY                                       *
+000150*   DATE       BY   DESCRIPTION                               *
+000160*   2015-02-18 RH   Original two-literal demo.  Initial       *
+000170*                   structure pulled from:                    *
+000180*                   http://www.csis.ul.ie/cobol/examples/      *
+000190*                   SubProg/Multiply/DriverProg.htm            *
+000200*   2026-08-09 RH   Replaced the hardcoded INPUT-STR-1/2       *
+000210*                   literals with a MESSAGE-IN dataset driving *
+000220*                   CallEncrypt/CallDecrypt until end of file. *
+000230*   2026-08-09 RH   Added the REPORT-OUT print file.           *
+000235*   2026-08-09 RH   Widened message fields to PIC X(256) /     *
+000236*                   PIC 9(03) length -- messages were silently  *
+000237*                   truncated at 20 characters before.          *
+000238*   2026-08-09 RH   Added CallSolve: a MSG-SHIFT-VALUE of 999   *
+000239*                   means the shift is unknown, so the message  *
+000240*                   text is treated as ciphertext and cracked   *
+000241*                   by trying every shift and scoring each      *
+000242*                   candidate against the WORD-LIST-IN dictionary*
+000243*                   instead of eyeballing 27 DISPLAY lines.      *
+000245*   2026-08-09 RH   Factored the encrypt/decrypt math out into   *
+000246*                   the CIPHENGN subprogram (CIPHLINK interface) *
+000247*                   and added MSG-CIPHER-TYPE so each message    *
+000248*                   can use Caesar, ROT13, or Vigenere instead   *
+000249*                   of one fixed shift for the whole run.        *
+000250*                   CallSolve still assumes Caesar, since a      *
+000251*                   brute-forced shift is meaningless for ROT13  *
+000252*                   (fixed) or Vigenere (keyword, not a shift).  *
+000253*   2026-08-09 RH   Added the CIPHER-AUDIT-LOG: one record is    *
+000254*                   appended for every encrypt, decrypt, and     *
+000255*                   CallSolve call so there is a durable trail   *
+000256*                   of what ran beyond whatever scrolled past on *
+000257*                   DISPLAY.                                     *
+000258*   2026-08-09 RH   Added checkpoint/restart: CHECKPOINT-FILE    *
+000258*                   tracks the last message id fully processed,  *
+000258*                   written every CKP-INTERVAL messages, so a    *
+000258*                   restarted job resumes past completed         *
+000258*                   messages instead of reprocessing them.       *
+000258*   2026-08-09 RH   Added input validation and decrypt/original  *
+000258*                   reconciliation (see CIPHENGN history).       *
+000258*   2026-08-09 RH   Added a JCL PARM card: MESSAGE-IN/REPORT-OUT *
+000258*                   dataset names, the audit job/operator id,    *
+000258*                   and the checkpoint interval now come from    *
+000258*                   PARM keywords (INFILE/OUTFILE/JOBID/         *
+000258*                   OPERATOR/CKPINT) instead of source literals. *
+000258*  2026-08-09 RH   REPORT-OUT now opens EXTEND instead of       *
+000258*                   OUTPUT on a restart, and the column headers *
+000258*                   are written only on a fresh OUTPUT open, so *
+000258*                   the trailer's cumulative message count      *
+000258*                   matches what is actually in the file and    *
+000258*                   a restart no longer reprints the headers    *
+000258*                   partway through the report; added a TRUNC   *
+000258*                   column to flag detail lines whose message   *
+000258*                   ran longer than the printed 30-byte columns.*
+000258*   2026-08-09 RH   Rejected records whose MSG-CIPHER-TYPE is    *
+000258*                   not C/R/V the same way an out-of-range       *
+000258*                   MSG-TEXT-LEN is already rejected, instead of *
+000258*                   letting a garbled type byte fall through     *
+000258*                   CIPHENGN's EVALUATE OTHER and run as Caesar. *
+000258*                   Added a DISPLAY warning when the dictionary  *
+000258*                   table's 200-word cap is hit before end of    *
+000258*                   file.  Replaced the report SHIFT column and  *
+000258*                   AUD-SHIFT-VALUE with SHIFT-DISPLAY-WS, which  *
+000258*                   shows 013 for ROT13 and VAR for Vigenere      *
+000258*                   instead of SHIFT-VALUE, which was never       *
+000258*                   anything but MSG-SHIFT-VALUE and so had       *
+000258*                   nothing to do with the shift those two types  *
+000258*                   actually use.                                *
+000258*   2026-08-09 RH   Dropped CHECKPOINT-FILE's OPEN OUTPUT/CLOSE/  *
+000258*                   OPEN I-O self-heal: that only works for a     *
+000258*                   sequential file, and CHECKPOINT-FILE is       *
+000258*                   ORGANIZATION INDEXED, which OPEN OUTPUT       *
+000258*                   cannot create -- the VSAM cluster must be     *
+000258*                   IDCAMS-defined ahead of time, so a failed     *
+000258*                   OPEN I-O now abends like any other file open  *
+000258*                   failure instead of retrying a fallback that   *
+000258*                   could never have succeeded on the real file.  *
+000259*-------------------------------------------------------------*
+000250 ENVIRONMENT DIVISION.
+000260 CONFIGURATION SECTION.
+000270 SOURCE-COMPUTER.   IBM-370.
+000280 OBJECT-COMPUTER.   IBM-370.
+000290 INPUT-OUTPUT SECTION.
+000300 FILE-CONTROL.
+000310     SELECT MESSAGE-IN ASSIGN TO PARM-MSGIN-DSN
+000320         ORGANIZATION IS INDEXED
+000330         ACCESS MODE IS SEQUENTIAL
+000340         RECORD KEY IS MSG-ID
+000350         FILE STATUS IS MSG-FILE-STATUS.
+000360     SELECT REPORT-OUT ASSIGN TO PARM-RPTOUT-DSN
+000370         ORGANIZATION IS LINE SEQUENTIAL
+000380         FILE STATUS IS RPT-FILE-STATUS.
+000385     SELECT WORD-LIST-IN ASSIGN TO "WORDLIST"
+000386         ORGANIZATION IS LINE SEQUENTIAL
+000387         FILE STATUS IS DICT-FILE-STATUS.
+000388     SELECT CIPHER-AUDIT-LOG ASSIGN TO "CIPHAUDT"
+000389         ORGANIZATION IS LINE SEQUENTIAL
+000389     FILE STATUS IS AUD-FILE-STATUS.
+000389     SELECT CHECKPOINT-FILE ASSIGN TO "CIPHCKPT"
+000389         ORGANIZATION IS INDEXED
+000389         ACCESS MODE IS DYNAMIC
+000389         RECORD KEY IS CKP-RUN-ID
+000389         FILE STATUS IS CKP-FILE-STATUS.
+000390 DATA DIVISION.
+000400 FILE SECTION.
+000410 FD  MESSAGE-IN
+000420     LABEL RECORD IS STANDARD.
+000430 COPY MSGREC.
+000440 FD  REPORT-OUT
+000450     LABEL RECORD IS STANDARD.
+000460 COPY RPTREC.
+000462 FD  WORD-LIST-IN
+000464     LABEL RECORD IS STANDARD.
+000466 COPY DICTREC.
+000467 FD  CIPHER-AUDIT-LOG
+000468     LABEL RECORD IS STANDARD.
+000469 COPY AUDREC.
+000469 FD  CHECKPOINT-FILE
+000469     LABEL RECORD IS STANDARD.
+000469 COPY CKPREC.
+000470 WORKING-STORAGE SECTION.
+000480 01  MSG-FILE-STATUS              PIC X(02) VALUE '00'.
+000490 01  RPT-FILE-STATUS              PIC X(02) VALUE '00'.
+000495 01  DICT-FILE-STATUS             PIC X(02) VALUE '00'.
+000496 01  AUD-FILE-STATUS              PIC X(02) VALUE '00'.
+000497 01  CKP-FILE-STATUS              PIC X(02) VALUE '00'.
+000500 01  CIPH-SWITCHES.
+000510     05  MSG-EOF-SW               PIC X(01) VALUE 'N'.
+000520         88  MSG-EOF              VALUE 'Y'.
+000525     05  DICT-EOF-SW              PIC X(01) VALUE 'N'.
+000526         88  DICT-EOF             VALUE 'Y'.
+000527     05  CKP-RESTART-SW           PIC X(01) VALUE 'N'.
+000528         88  CKP-RESTART-FOUND    VALUE 'Y'.
+000530*-------------------------------------------------------------*
+000540* Work areas for the message currently being processed        *
+000550*-------------------------------------------------------------*
+000560 01  INPUT-STR                    PIC X(256).
+000570 01  ENCRYPT-STR                  PIC X(256).
+000580 01  DECRYPTED-STR                PIC X(256).
+000590 01  INPUT-STR-LEN                PIC 9(03) VALUE 0.
+000640 01  SHIFT-VALUE                  PIC 999   VALUE 0.
+000641*-------------------------------------------------------------*
+000642* SHIFT-DISPLAY-WS is what actually goes on the report and in  *
+000643* the audit log.  SHIFT-VALUE only ever holds a Caesar shift    *
+000644* (or the CallSolve-recovered one) -- CIPHENGN hardcodes 13 for *
+000645* ROT13 and derives a different shift per character for        *
+000646* Vigenere, neither of which SHIFT-VALUE ever sees, so printing *
+000647* it unchanged for those two types would show a number that     *
+000648* has nothing to do with what was actually applied.             *
+000649*-------------------------------------------------------------*
+000650 01  SHIFT-DISPLAY-WS             PIC X(03) VALUE SPACE.
+000651 01  SHIFT-DISPLAY-NUM-WS         PIC ZZ9.
+000645*-------------------------------------------------------------*
+000646* Interface to the CIPHENGN subprogram.  CIPHER owns this     *
+000647* storage and CALLs CIPHENGN with it BY REFERENCE; CIPHENGN    *
+000648* COPYs the same layout into its LINKAGE SECTION.              *
+000649*-------------------------------------------------------------*
+000650 COPY CIPHLINK.
+000651*-------------------------------------------------------------*
+000652* Audit work areas.  AUD-RUN-DATE-WS/TIME-WS are captured once *
+000653* at start-up and stamped on every audit record written this  *
+000654* run.  AUD-JOB-ID-WS/OPERATOR-ID-WS default as shown below    *
+000655* but are overridden by 1010-PARSE-PARM if the job supplies    *
+000656* JOBID=/OPERATOR= on its PARM card.                            *
+000657*-------------------------------------------------------------*
+000658 01  AUD-RUN-DATE-WS              PIC X(10).
+000659 01  AUD-RUN-TIME-WS              PIC X(08).
+000660 01  AUD-JOB-ID-WS                PIC X(08) VALUE 'CIPHJOB1'.
+000663 01  AUD-OPERATOR-ID-WS           PIC X(08) VALUE 'SYSTEM'.
+000664*-------------------------------------------------------------*
+000665* Checkpoint/restart work areas.  CKP-RUN-ID-WS identifies     *
+000666* this job to the checkpoint file; it defaults as shown below  *
+000667* but is overridden by JOBID= on the PARM card, same as        *
+000668* AUD-JOB-ID-WS above, so one JOBID= value ties the audit      *
+000669* trail and the checkpoint record to the same run.  A          *
+000670* checkpoint is written every CKP-INTERVAL messages; on a      *
+000671* restarted run the checkpoint record lets CIPHER START past   *
+000672* messages the prior run already finished.                     *
+000673*-------------------------------------------------------------*
+000674 01  CKP-RUN-ID-WS                PIC X(08) VALUE 'CIPHRUN1'.
+000675 01  CKP-INTERVAL                 PIC 9(03) VALUE 10.
+000676*-------------------------------------------------------------*
+000677* JCL PARM work areas.  The PARM string passed to this job is  *
+000678* a comma-separated list of KEYWORD=VALUE pairs, e.g.           *
+000679*   INFILE=MSGIN,OUTFILE=RPTOUT,JOBID=CIPHRUN2,CKPINT=025       *
+000680* PARM-MSGIN-DSN/PARM-RPTOUT-DSN are the ddnames MESSAGE-IN and *
+000681* REPORT-OUT are ASSIGNed to; they default to the dataset       *
+000682* names this program has always used so a job with no PARM     *
+000683* card at all still runs exactly as before.                     *
+000684*-------------------------------------------------------------*
+000685 01  PARM-MSGIN-DSN               PIC X(08) VALUE 'MSGIN'.
+000686 01  PARM-RPTOUT-DSN              PIC X(08) VALUE 'RPTOUT'.
+000687 01  PARM-TOKEN-COUNT             PIC 9(02) VALUE 0.
+000688 01  PARM-TOKEN-TBL.
+000689     05  PARM-TOKEN-ENTRY         PIC X(40) OCCURS 5 TIMES
+000690                 INDEXED BY PARM-IDX.
+000691 01  PARM-KEY-WS                  PIC X(10).
+000692 01  PARM-VAL-WS                  PIC X(30).
+000693*-------------------------------------------------------------*
+000675* Reconciliation work area.  After a known-shift message is    *
+000676* decrypted, DECRYPTED-STR is compared back against the        *
+000677* original INPUT-STR -- CallSolve's path has no original       *
+000678* to compare against, since its input was ciphertext, so it is *
+000679* marked N/A instead.                                          *
+000680*-------------------------------------------------------------*
+000681 01  RECON-STATUS-WS              PIC X(09) VALUE SPACE.
+000682*-------------------------------------------------------------*
+000683* Work area for 9100-ABEND-FILE-ERROR, the common fatal-file-   *
+000684* error handler PERFORMed whenever a FILE STATUS check below    *
+000685* comes back other than '00'.                                   *
+000686*-------------------------------------------------------------*
+000687 01  ABEND-FILE-ID-WS             PIC X(16) VALUE SPACE.
+000688 01  ABEND-FILE-STATUS-WS         PIC X(02) VALUE SPACE.
+000689*-------------------------------------------------------------*
+000662* Dictionary table and CallSolve work areas.  Loaded once      *
+000663* from WORD-LIST-IN at start-up; used to score each of the 27  *
+000664* brute-force candidate decryptions when a message's shift is  *
+000665* unknown (MSG-SHIFT-VALUE = 999).                              *
+000666*-------------------------------------------------------------*
+000667 01  DICT-TABLE-CTL.
+000668     05  DICT-WORD-COUNT          PIC 9(03) VALUE 0.
+000669     05  DICT-TABLE-ENTRY OCCURS 200 TIMES
+000670                 INDEXED BY DICT-IDX.
+000671         10  DICT-TABLE-WORD      PIC X(20).
+000671        10  DICT-TABLE-WORD-LEN  PIC 9(02) VALUE 0.
+000672 01  SOLVE-TRY-SHIFT              PIC 999   VALUE 0.
+000673 01  SOLVE-TRIAL-STR              PIC X(256).
+000674 01  SOLVE-CANDIDATE-SCORE        PIC 9(05) VALUE 0.
+000675 01  SOLVE-WORD-HITS              PIC 9(05) VALUE 0.
+000676 01  SOLVE-BEST-SCORE             PIC 9(05) VALUE 0.
+000677 01  SOLVE-BEST-SHIFT             PIC 999   VALUE 0.
+000678 01  SOLVE-BEST-STR               PIC X(256).
+000679*-------------------------------------------------------------*
+000680* Report work areas.  RPT-D-ORIGINAL/ENCRYPTED/DECRYPTED print *
+000681* only the first 30 bytes of a message, same as a classic      *
+000682* print-line layout; RPT-D-TRUNC flags a line where the        *
+000683* message itself ran longer than that, so a reader scanning    *
+000684* the report can tell a printed column was clipped.            *
+000690*-------------------------------------------------------------*
+000700 01  RPT-RUN-DATE.
+000710     05  RPT-RUN-YYYY             PIC 9(04).
+000720     05  RPT-RUN-MM               PIC 9(02).
+000730     05  RPT-RUN-DD               PIC 9(02).
+000740 01  RPT-TODAY-TEXT               PIC X(21).
+000750 01  RPT-MSG-COUNT                PIC 9(05) VALUE 0.
+000760 01  RPT-HEADER-1.
+000770     05  FILLER                   PIC X(10) VALUE SPACE.
+000780     05  FILLER                   PIC X(30)
+000790             VALUE 'CIPHER ENCRYPT/DECRYPT REPORT'.
+000800     05  FILLER                   PIC X(10) VALUE 'RUN DATE: '.
+000810     05  RPT-H1-DATE              PIC X(10).
+000820 01  RPT-HEADER-2.
+000830     05  FILLER                   PIC X(08) VALUE 'MSG ID'.
+000840     05  FILLER                   PIC X(02) VALUE SPACE.
+000850     05  FILLER                   PIC X(31) VALUE 'ORIGINAL'.
+000860     05  FILLER                   PIC X(31) VALUE 'ENCRYPTED'.
+000870     05  FILLER                   PIC X(31) VALUE 'DECRYPTED'.
+000880     05  FILLER                   PIC X(06) VALUE 'SHIFT'.
+000885     05  FILLER                   PIC X(09) VALUE 'RECON'.
+000887     05  FILLER                   PIC X(05) VALUE 'TRUNC'.
+000890 01  RPT-DETAIL-LINE.
+000900     05  RPT-D-MSG-ID             PIC 9(06).
+000910     05  FILLER                   PIC X(02) VALUE SPACE.
+000920     05  RPT-D-ORIGINAL           PIC X(30).
+000930     05  FILLER                   PIC X(01) VALUE SPACE.
+000940     05  RPT-D-ENCRYPTED          PIC X(30).
+000950     05  FILLER                   PIC X(01) VALUE SPACE.
+000960     05  RPT-D-DECRYPTED          PIC X(30).
+000970     05  FILLER                   PIC X(01) VALUE SPACE.
+000980     05  RPT-D-SHIFT              PIC X(03).
+000985     05  FILLER                   PIC X(03) VALUE SPACE.
+000986     05  RPT-D-RECON              PIC X(09).
+000987     05  RPT-D-TRUNC              PIC X(03).
+000990 01  RPT-TRAILER-LINE.
+001000     05  FILLER                   PIC X(20)
+001010             VALUE 'MESSAGES PROCESSED:'.
+001020     05  RPT-T-MSG-COUNT          PIC ZZZZ9.
+001025 LINKAGE SECTION.
+001026*-------------------------------------------------------------*
+001027* The PARM string on the EXEC statement's PARM= parameter is   *
+001028* passed to this program the standard way: a halfword binary   *
+001029* length followed by the text itself.                          *
+001030*-------------------------------------------------------------*
+001031 01  PARM-LENGTH                  PIC S9(4) COMP VALUE 0.
+001032 01  PARM-TEXT                    PIC X(80).
+001033 PROCEDURE DIVISION USING PARM-LENGTH PARM-TEXT.
+001040*=============================================================*
+001050 0000-MAINLINE.
+001060*=============================================================*
+001070     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001080     PERFORM 2000-PROCESS-MESSAGES THRU 2000-EXIT
+001090     PERFORM 9000-TERMINATE THRU 9000-EXIT
+001100     GOBACK.
+001110*=============================================================*
+001120 1000-INITIALIZE.
+001130*=============================================================*
+001131     PERFORM 1010-PARSE-PARM THRU 1010-EXIT
+001140     OPEN INPUT MESSAGE-IN
+001142     IF MSG-FILE-STATUS NOT = '00'
+001143         MOVE 'MESSAGE-IN' TO ABEND-FILE-ID-WS
+001144         MOVE MSG-FILE-STATUS TO ABEND-FILE-STATUS-WS
+001145         PERFORM 9100-ABEND-FILE-ERROR THRU 9100-EXIT
+001146     END-IF
+001141     OPEN INPUT WORD-LIST-IN
+001147     IF DICT-FILE-STATUS NOT = '00'
+001148         MOVE 'WORD-LIST-IN' TO ABEND-FILE-ID-WS
+001149         MOVE DICT-FILE-STATUS TO ABEND-FILE-STATUS-WS
+001150         PERFORM 9100-ABEND-FILE-ERROR THRU 9100-EXIT
+001150     END-IF
+001151     OPEN EXTEND CIPHER-AUDIT-LOG
+001153     IF AUD-FILE-STATUS NOT = '00'
+001154         OPEN OUTPUT CIPHER-AUDIT-LOG
+001155         IF AUD-FILE-STATUS NOT = '00'
+001156             MOVE 'CIPHER-AUDIT-LOG' TO ABEND-FILE-ID-WS
+001157             MOVE AUD-FILE-STATUS TO ABEND-FILE-STATUS-WS
+001158             PERFORM 9100-ABEND-FILE-ERROR THRU 9100-EXIT
+001159         END-IF
+001159     END-IF
+001152*    CHECKPOINT-FILE is ORGANIZATION INDEXED (a VSAM KSDS on the *
+001152*    mainframe) -- unlike CIPHER-AUDIT-LOG above, OPEN OUTPUT     *
+001152*    cannot create one, so there is no OPEN-OUTPUT fallback here:*
+001152*    the cluster must already exist, empty, from an IDCAMS       *
+001152*    DEFINE CLUSTER run before CIPHER's first job (see           *
+001152*    CIPHJOB.jcl).  A failed OPEN I-O means that was never done, *
+001152*    or the cluster is damaged, either way not something CIPHER  *
+001152*    can fix for itself -- it abends the same as any other file  *
+001152*    open failure.                                               *
+001152     OPEN I-O CHECKPOINT-FILE
+001161     IF CKP-FILE-STATUS NOT = '00'
+001166         MOVE 'CHECKPOINT-FILE' TO ABEND-FILE-ID-WS
+001167         MOVE CKP-FILE-STATUS TO ABEND-FILE-STATUS-WS
+001168         PERFORM 9100-ABEND-FILE-ERROR THRU 9100-EXIT
+001169     END-IF
+001160     MOVE FUNCTION CURRENT-DATE TO RPT-TODAY-TEXT
+001170     MOVE RPT-TODAY-TEXT(1:4) TO RPT-RUN-YYYY
+001180     MOVE RPT-TODAY-TEXT(5:2) TO RPT-RUN-MM
+001190     MOVE RPT-TODAY-TEXT(7:2) TO RPT-RUN-DD
+001195     MOVE RPT-TODAY-TEXT(1:8) TO AUD-RUN-DATE-WS(1:8)
+001196     MOVE SPACE TO AUD-RUN-DATE-WS(9:2)
+001197     ACCEPT AUD-RUN-TIME-WS FROM TIME
+001198     PERFORM 1050-CHECK-FOR-RESTART THRU 1050-EXIT
+001198     IF CKP-RESTART-FOUND
+001198         OPEN EXTEND REPORT-OUT
+001198         IF RPT-FILE-STATUS NOT = '00'
+001198             MOVE 'REPORT-OUT' TO ABEND-FILE-ID-WS
+001198             MOVE RPT-FILE-STATUS TO ABEND-FILE-STATUS-WS
+001198             PERFORM 9100-ABEND-FILE-ERROR THRU 9100-EXIT
+001198         END-IF
+001198     ELSE
+001198         OPEN OUTPUT REPORT-OUT
+001198         IF RPT-FILE-STATUS NOT = '00'
+001198             MOVE 'REPORT-OUT' TO ABEND-FILE-ID-WS
+001198             MOVE RPT-FILE-STATUS TO ABEND-FILE-STATUS-WS
+001198             PERFORM 9100-ABEND-FILE-ERROR THRU 9100-EXIT
+001198         END-IF
+001198         PERFORM 1100-WRITE-REPORT-HEADERS THRU 1100-EXIT
+001198     END-IF
+001205     PERFORM 1200-LOAD-DICTIONARY THRU 1200-EXIT
+001210 1000-EXIT.
+001220     EXIT.
+001221*=============================================================*
+001222* PARM card parsing.  The PARM text is a comma-separated list  *
+001223* of KEYWORD=VALUE pairs; an empty or omitted PARM leaves every *
+001224* field at the default VALUE clause coded for it above.        *
+001225*=============================================================*
+001226 1010-PARSE-PARM.
+001227*=============================================================*
+001228     MOVE 0 TO PARM-TOKEN-COUNT
+001229     IF PARM-LENGTH > 0
+001230         UNSTRING PARM-TEXT(1:PARM-LENGTH) DELIMITED BY ','
+001231             INTO PARM-TOKEN-ENTRY(1) PARM-TOKEN-ENTRY(2)
+001232                  PARM-TOKEN-ENTRY(3) PARM-TOKEN-ENTRY(4)
+001233                  PARM-TOKEN-ENTRY(5)
+001234             TALLYING IN PARM-TOKEN-COUNT
+001235         PERFORM 1020-APPLY-ONE-PARM THRU 1020-EXIT
+001236             VARYING PARM-IDX FROM 1 BY 1
+001237             UNTIL PARM-IDX > PARM-TOKEN-COUNT
+001238     END-IF
+001239 1010-EXIT.
+001240     EXIT.
+001241*=============================================================*
+001242 1020-APPLY-ONE-PARM.
+001243*=============================================================*
+001244     MOVE SPACE TO PARM-KEY-WS PARM-VAL-WS
+001245     UNSTRING PARM-TOKEN-ENTRY(PARM-IDX) DELIMITED BY '='
+001246         INTO PARM-KEY-WS PARM-VAL-WS
+001247     EVALUATE FUNCTION UPPER-CASE(PARM-KEY-WS)
+001248         WHEN 'INFILE'
+001249             MOVE PARM-VAL-WS TO PARM-MSGIN-DSN
+001250         WHEN 'OUTFILE'
+001251             MOVE PARM-VAL-WS TO PARM-RPTOUT-DSN
+001252         WHEN 'JOBID'
+001253             MOVE PARM-VAL-WS TO AUD-JOB-ID-WS
+001254             MOVE PARM-VAL-WS TO CKP-RUN-ID-WS
+001254         WHEN 'OPERATOR'
+001254             MOVE PARM-VAL-WS TO AUD-OPERATOR-ID-WS
+001254         WHEN 'CKPINT'
+001254             MOVE PARM-VAL-WS TO CKP-INTERVAL
+001254     END-EVALUATE
+001255 1020-EXIT.
+001256     EXIT.
+001221*=============================================================*
+001222* Restart check.  If a checkpoint record already exists for    *
+001223* this run-id, a prior run was interrupted partway             *
+001224* through MESSAGE-IN -- START positions past the last message  *
+001225* that run finished so CIPHER resumes instead of reprocessing. *
+001226*=============================================================*
+001227 1050-CHECK-FOR-RESTART.
+001228*=============================================================*
+001229     MOVE CKP-RUN-ID-WS TO CKP-RUN-ID
+001230     READ CHECKPOINT-FILE KEY IS CKP-RUN-ID
+001231         INVALID KEY
+001232             DISPLAY 'NO CHECKPOINT FOUND -- STARTING FROM '
+001232                 'BEGINNING OF MESSAGE-IN'
+001233         NOT INVALID KEY
+001234             SET CKP-RESTART-FOUND TO TRUE
+001235             MOVE CKP-MSG-COUNT TO RPT-MSG-COUNT
+001236             DISPLAY 'CHECKPOINT FOUND -- RESUMING AFTER MSG '
+001237                 CKP-LAST-MSG-ID
+001238             MOVE CKP-LAST-MSG-ID TO MSG-ID
+001239             START MESSAGE-IN KEY IS GREATER THAN MSG-ID
+001240                 INVALID KEY
+001241                     SET MSG-EOF TO TRUE
+001242             END-START
+001243     END-READ
+001244 1050-EXIT.
+001245     EXIT.
+001230*=============================================================*
+001240 1100-WRITE-REPORT-HEADERS.
+001250*=============================================================*
+001260     MOVE RPT-RUN-DD    TO RPT-H1-DATE(1:2)
+001270     MOVE '/'           TO RPT-H1-DATE(3:1)
+001280     MOVE RPT-RUN-MM    TO RPT-H1-DATE(4:2)
+001290     MOVE '/'           TO RPT-H1-DATE(6:1)
+001300     MOVE RPT-RUN-YYYY  TO RPT-H1-DATE(7:4)
+001310     MOVE '1' TO RPT-CARRIAGE-CONTROL
+001320     MOVE RPT-HEADER-1 TO RPT-LINE-TEXT
+001330     WRITE RPT-LINE
+001340     MOVE ' ' TO RPT-CARRIAGE-CONTROL
+001350     MOVE RPT-HEADER-2 TO RPT-LINE-TEXT
+001360     WRITE RPT-LINE
+001365     IF RPT-FILE-STATUS NOT = '00'
+001366         MOVE 'REPORT-OUT' TO ABEND-FILE-ID-WS
+001367         MOVE RPT-FILE-STATUS TO ABEND-FILE-STATUS-WS
+001368         PERFORM 9100-ABEND-FILE-ERROR THRU 9100-EXIT
+001369     END-IF
+001370 1100-EXIT.
+001380     EXIT.
+001390*=============================================================*
+001391 1200-LOAD-DICTIONARY.
+001392*=============================================================*
+001393     READ WORD-LIST-IN NEXT RECORD
+001394         AT END SET DICT-EOF TO TRUE
+001395     END-READ
+001396     PERFORM 1210-LOAD-ONE-WORD THRU 1210-EXIT
+001397         UNTIL DICT-EOF OR DICT-WORD-COUNT >= 200
+001397     IF DICT-WORD-COUNT >= 200 AND NOT DICT-EOF
+001397         DISPLAY 'WARNING -- DICTIONARY TABLE FULL AT 200 WORDS'
+001397             ' -- REMAINING WORD-LIST-IN ENTRIES NOT LOADED'
+001397     END-IF
+001398 1200-EXIT.
+001399     EXIT.
+001400*=============================================================*
+001401 1210-LOAD-ONE-WORD.
+001402*=============================================================*
+001403     ADD 1 TO DICT-WORD-COUNT
+001404     SET DICT-IDX TO DICT-WORD-COUNT
+001405     MOVE FUNCTION UPPER-CASE(DICT-WORD)
+001406         TO DICT-TABLE-WORD(DICT-IDX)
+001406     MOVE FUNCTION STORED-CHAR-LENGTH(FUNCTION TRIM(DICT-WORD))
+001406         TO DICT-TABLE-WORD-LEN(DICT-IDX)
+001407     READ WORD-LIST-IN NEXT RECORD
+001408         AT END SET DICT-EOF TO TRUE
+001409     END-READ
+001410 1210-EXIT.
+001411     EXIT.
+001412*=============================================================*
+001400 2000-PROCESS-MESSAGES.
+001410*=============================================================*
+001420     PERFORM 2050-READ-NEXT-MESSAGE THRU 2050-EXIT
+001430     PERFORM 2100-PROCESS-ONE-MESSAGE THRU 2100-EXIT
+001440         UNTIL MSG-EOF
+001450 2000-EXIT.
+001460     EXIT.
+001470*=============================================================*
+001480 2050-READ-NEXT-MESSAGE.
+001490*=============================================================*
+001500     READ MESSAGE-IN NEXT RECORD
+001510         AT END SET MSG-EOF TO TRUE
+001520     END-READ
+001530 2050-EXIT.
+001540     EXIT.
+001550*=============================================================*
+001560 2100-PROCESS-ONE-MESSAGE.
+001570*=============================================================*
+001580     ADD 1 TO RPT-MSG-COUNT
+001590     MOVE FUNCTION UPPER-CASE(MSG-TEXT) TO MSG-TEXT
+001600     MOVE MSG-TEXT TO INPUT-STR
+001610     MOVE MSG-TEXT-LEN TO INPUT-STR-LEN
+001611     IF MSG-TEXT-LEN < 1 OR MSG-TEXT-LEN > 256
+001612         DISPLAY 'WARNING -- MSG ' MSG-ID ' HAS INVALID TEXT '
+001613             'LENGTH ' MSG-TEXT-LEN ' -- RECORD SKIPPED'
+001614         PERFORM 2120-REJECT-ONE-MESSAGE THRU 2120-EXIT
+001614*    Reject any record whose cipher-type code is not one of the
+001614*    three MSGREC.cpy recognizes -- a garbled byte would otherwise
+001614*    fall through CIPHENGN's EVALUATE OTHER and run as Caesar with
+001614*    no diagnostic.
+001614 ELSE
+001614 IF NOT MSG-TYPE-CAESAR AND NOT MSG-TYPE-ROT13
+001614                    AND NOT MSG-TYPE-VIGENERE
+001614     DISPLAY 'WARNING -- MSG ' MSG-ID ' HAS INVALID CIPHER '
+001614         'TYPE ' MSG-CIPHER-TYPE ' -- RECORD SKIPPED'
+001614     PERFORM 2120-REJECT-ONE-MESSAGE THRU 2120-EXIT
+001615     ELSE
+001616     IF MSG-SHIFT-IS-UNKNOWN
+001617         MOVE INPUT-STR TO ENCRYPT-STR
+001618         DISPLAY 'MSG ' MSG-ID
+001619             ' SHIFT UNKNOWN -- RUNNING CALLSOLVE'
+001620         PERFORM 2400-SOLVE-UNKNOWN-SHIFT THRU 2400-EXIT
+001621         DISPLAY 'BEST SHIFT FOUND: ' SHIFT-VALUE
+001622         DISPLAY 'RECOVERED STRING: '
+001623             DECRYPTED-STR(1:INPUT-STR-LEN)
+001626         MOVE 'N/A' TO RECON-STATUS-WS
+001627     ELSE
+001625         MOVE MSG-SHIFT-VALUE TO SHIFT-VALUE
+001630         DISPLAY 'MSG ' MSG-ID ' ORIGINAL STRING: '
+001640             INPUT-STR(1:INPUT-STR-LEN)
+001650         PERFORM 2200-ENCRYPT-MESSAGE THRU 2200-EXIT
+001660         DISPLAY 'ENCRYPTED STRING: '
+001661             ENCRYPT-STR(1:INPUT-STR-LEN)
+001670         DISPLAY '--- DECRYPTING ---------'
+001680         PERFORM 2300-DECRYPT-MESSAGE THRU 2300-EXIT
+001690         DISPLAY 'DECRYPTED STRING: '
+001691             DECRYPTED-STR(1:INPUT-STR-LEN)
+001692         IF DECRYPTED-STR(1:INPUT-STR-LEN) =
+001692             INPUT-STR(1:INPUT-STR-LEN)
+001693             MOVE 'OK' TO RECON-STATUS-WS
+001694         ELSE
+001695             MOVE 'MISMATCH' TO RECON-STATUS-WS
+001696             DISPLAY 'WARNING -- MSG ' MSG-ID
+001697                 ' DECRYPTED TEXT DOES NOT MATCH ORIGINAL'
+001698         END-IF
+001695     END-IF
+001699     PERFORM 2700-WRITE-DETAIL-LINE THRU 2700-EXIT
+001699     END-IF
+001699     END-IF
+001700     DISPLAY SPACE
+001710     DISPLAY '--------------------------------------'
+001721     IF FUNCTION MOD(RPT-MSG-COUNT, CKP-INTERVAL) = 0
+001722         PERFORM 2750-WRITE-CHECKPOINT THRU 2750-EXIT
+001723     END-IF
+001730     PERFORM 2050-READ-NEXT-MESSAGE THRU 2050-EXIT
+001740 2100-EXIT.
+001750     EXIT.
+001760*=============================================================*
+001761* A MSG-TEXT-LEN outside 1-256 does not describe a usable       *
+001762* position within MSG-TEXT (PIC X(256)), so it is rejected here *
+001763* before INPUT-STR-LEN is used as a reference-modification      *
+001764* length anywhere -- INPUT-STR-LEN is forced to 0 and the       *
+001765* encrypt/decrypt/report-detail fields are set directly instead *
+001766* of by reference-modifying INPUT-STR/ENCRYPT-STR/DECRYPTED-STR *
+001767* with the bad length.                                          *
+001768*=============================================================*
+001769 2120-REJECT-ONE-MESSAGE.
+001770*=============================================================*
+001771     MOVE 0 TO INPUT-STR-LEN
+001772     MOVE SPACE TO ENCRYPT-STR
+001773     MOVE SPACE TO DECRYPTED-STR
+001774     MOVE 0 TO SHIFT-VALUE
+001775     MOVE 'REJECTED' TO RECON-STATUS-WS
+001776     MOVE MSG-ID TO RPT-D-MSG-ID
+001777     MOVE SPACE TO RPT-D-ORIGINAL
+001778     MOVE SPACE TO RPT-D-ENCRYPTED
+001779     MOVE SPACE TO RPT-D-DECRYPTED
+001780     MOVE SPACE TO RPT-D-SHIFT
+001781     MOVE RECON-STATUS-WS TO RPT-D-RECON
+001782     MOVE 'NO' TO RPT-D-TRUNC
+001783     MOVE ' ' TO RPT-CARRIAGE-CONTROL
+001784     MOVE RPT-DETAIL-LINE TO RPT-LINE-TEXT
+001785     WRITE RPT-LINE
+001785     IF RPT-FILE-STATUS NOT = '00'
+001785         MOVE 'REPORT-OUT' TO ABEND-FILE-ID-WS
+001785         MOVE RPT-FILE-STATUS TO ABEND-FILE-STATUS-WS
+001785         PERFORM 9100-ABEND-FILE-ERROR THRU 9100-EXIT
+001785     END-IF
+001786 2120-EXIT.
+001787     EXIT.
+001788*=============================================================*
+001830*=============================================================*
+001840 2150-BUILD-ENGINE-INTERFACE.
+001850*=============================================================*
+001860     MOVE MSG-CIPHER-TYPE TO CX-CIPHER-TYPE
+001870     MOVE SHIFT-VALUE TO CX-SHIFT-VALUE
+001880     MOVE MSG-KEYWORD TO CX-KEYWORD
+001881     MOVE MSG-KEYWORD-LEN TO CX-KEYWORD-LEN
+001882     MOVE INPUT-STR-LEN TO CX-TEXT-LEN
+001890 2150-EXIT.
+001900     EXIT.
+001901*=============================================================*
+001902* Formats SHIFT-DISPLAY-WS for the report/audit log -- see the   *
+001903* comment on SHIFT-DISPLAY-WS in WORKING-STORAGE for why this    *
+001904* isn't just SHIFT-VALUE for ROT13/Vigenere.                     *
+001905*=============================================================*
+001906 2160-FORMAT-SHIFT-DISPLAY.
+001907*=============================================================*
+001908     EVALUATE TRUE
+001909         WHEN MSG-TYPE-VIGENERE
+001910             MOVE 'VAR' TO SHIFT-DISPLAY-WS
+001911         WHEN MSG-TYPE-ROT13
+001912             MOVE 13 TO SHIFT-DISPLAY-NUM-WS
+001913             MOVE SHIFT-DISPLAY-NUM-WS TO SHIFT-DISPLAY-WS
+001914         WHEN OTHER
+001915             MOVE SHIFT-VALUE TO SHIFT-DISPLAY-NUM-WS
+001916             MOVE SHIFT-DISPLAY-NUM-WS TO SHIFT-DISPLAY-WS
+001917     END-EVALUATE
+001918 2160-EXIT.
+001919     EXIT.
+001920*=============================================================*
+001770 2200-ENCRYPT-MESSAGE.
+001780*=============================================================*
+001790     PERFORM 2150-BUILD-ENGINE-INTERFACE THRU 2150-EXIT
+001800     MOVE INPUT-STR TO CX-INPUT-TEXT
+001801     SET CX-FUNC-ENCRYPT TO TRUE
+001802     CALL 'CIPHENGN' USING CX-INTERFACE
+001803     MOVE CX-OUTPUT-TEXT TO ENCRYPT-STR
+001803     IF CX-RC-INVALID-CHAR
+001803         DISPLAY 'WARNING -- MSG ' MSG-ID ' HAS '
+001803             CX-INVALID-CHAR-CNT
+001803             ' CHARACTER(S) OUTSIDE THE SUPPORTED RANGE'
+001803     END-IF
+001803     IF CX-RC-NO-KEYWORD
+001803         DISPLAY 'WARNING -- MSG ' MSG-ID
+001803             ' IS VIGENERE WITH NO KEYWORD -- NOT ENCRYPTED'
+001803     END-IF
+001804     SET AUD-FUNC-ENCRYPT TO TRUE
+001805     PERFORM 2800-WRITE-AUDIT-RECORD THRU 2800-EXIT
+001810 2200-EXIT.
+001820     EXIT.
+002110*=============================================================*
+002120 2300-DECRYPT-MESSAGE.
+002130*=============================================================*
+002140     PERFORM 2150-BUILD-ENGINE-INTERFACE THRU 2150-EXIT
+002150     MOVE ENCRYPT-STR TO CX-INPUT-TEXT
+002151     SET CX-FUNC-DECRYPT TO TRUE
+002152     CALL 'CIPHENGN' USING CX-INTERFACE
+002153     MOVE CX-OUTPUT-TEXT TO DECRYPTED-STR
+002153     IF CX-RC-INVALID-CHAR
+002153         DISPLAY 'WARNING -- MSG ' MSG-ID ' HAS '
+002153             CX-INVALID-CHAR-CNT
+002153             ' CHARACTER(S) OUTSIDE THE SUPPORTED RANGE'
+002153     END-IF
+002153     IF CX-RC-NO-KEYWORD
+002153         DISPLAY 'WARNING -- MSG ' MSG-ID
+002153             ' IS VIGENERE WITH NO KEYWORD -- NOT DECRYPTED'
+002153     END-IF
+002154     SET AUD-FUNC-DECRYPT TO TRUE
+002155     PERFORM 2800-WRITE-AUDIT-RECORD THRU 2800-EXIT
+002160 2300-EXIT.
+002170     EXIT.
+002461*=============================================================*
+002462* CallSolve.  Tries every shift 0-26 against                  *
+002463* ENCRYPT-STR (the ciphertext received when the shift is       *
+002464* unknown), scores each candidate against the dictionary      *
+002465* table, and keeps the shift that produced the highest-scoring*
+002466* plaintext instead of DISPLAYing all 27 for a human to read.  *
+002467*=============================================================*
+002468 2400-SOLVE-UNKNOWN-SHIFT.
+002469*=============================================================*
+002470     MOVE 0 TO SOLVE-BEST-SCORE
+002471     MOVE 0 TO SOLVE-BEST-SHIFT
+002472     MOVE SPACE TO SOLVE-BEST-STR
+002473     PERFORM 2410-TRY-ONE-SHIFT THRU 2410-EXIT
+002474         VARYING SOLVE-TRY-SHIFT FROM 0 BY 1
+002475         UNTIL SOLVE-TRY-SHIFT > 26
+002476     MOVE SOLVE-BEST-SHIFT TO SHIFT-VALUE
+002477     MOVE SOLVE-BEST-STR TO DECRYPTED-STR
+002478     SET AUD-FUNC-SOLVE TO TRUE
+002479     PERFORM 2800-WRITE-AUDIT-RECORD THRU 2800-EXIT
+002480 2400-EXIT.
+002479     EXIT.
+002480*=============================================================*
+002481 2410-TRY-ONE-SHIFT.
+002482*=============================================================*
+002483     MOVE SOLVE-TRY-SHIFT TO SHIFT-VALUE
+002484     SET CX-TYPE-CAESAR TO TRUE
+002485     MOVE SOLVE-TRY-SHIFT TO CX-SHIFT-VALUE
+002486     MOVE INPUT-STR-LEN TO CX-TEXT-LEN
+002487     MOVE ENCRYPT-STR TO CX-INPUT-TEXT
+002488     SET CX-FUNC-DECRYPT TO TRUE
+002489     CALL 'CIPHENGN' USING CX-INTERFACE
+002490     MOVE CX-OUTPUT-TEXT TO SOLVE-TRIAL-STR
+002491     PERFORM 2420-SCORE-CANDIDATE THRU 2420-EXIT
+002492     IF SOLVE-CANDIDATE-SCORE > SOLVE-BEST-SCORE
+002493         MOVE SOLVE-CANDIDATE-SCORE TO SOLVE-BEST-SCORE
+002494         MOVE SOLVE-TRY-SHIFT TO SOLVE-BEST-SHIFT
+002495         MOVE SOLVE-TRIAL-STR TO SOLVE-BEST-STR
+002496     END-IF
+002497 2410-EXIT.
+002498     EXIT.
+002521*=============================================================*
+002522 2420-SCORE-CANDIDATE.
+002523*=============================================================*
+002523     MOVE 0 TO SOLVE-CANDIDATE-SCORE
+002524     PERFORM 2430-SCORE-ONE-WORD THRU 2430-EXIT
+002525         VARYING DICT-IDX FROM 1 BY 1
+002526         UNTIL DICT-IDX > DICT-WORD-COUNT
+002527 2420-EXIT.
+002528     EXIT.
+002529*=============================================================*
+002530 2430-SCORE-ONE-WORD.
+002531*=============================================================*
+002532     MOVE 0 TO SOLVE-WORD-HITS
+002532     IF DICT-TABLE-WORD-LEN(DICT-IDX) > 0
+002533         INSPECT SOLVE-TRIAL-STR(1:INPUT-STR-LEN)
+002534             TALLYING SOLVE-WORD-HITS
+002535             FOR ALL DICT-TABLE-WORD(DICT-IDX)
+002535                 (1:DICT-TABLE-WORD-LEN(DICT-IDX))
+002535     END-IF
+002536     ADD SOLVE-WORD-HITS TO SOLVE-CANDIDATE-SCORE
+002537 2430-EXIT.
+002538     EXIT.
+002539*=============================================================*
+002540 2700-WRITE-DETAIL-LINE.
+002490*=============================================================*
+002500     MOVE MSG-ID TO RPT-D-MSG-ID
+002510     MOVE INPUT-STR(1:INPUT-STR-LEN) TO RPT-D-ORIGINAL
+002520     MOVE ENCRYPT-STR(1:INPUT-STR-LEN) TO RPT-D-ENCRYPTED
+002530     MOVE DECRYPTED-STR(1:INPUT-STR-LEN) TO RPT-D-DECRYPTED
+002539     PERFORM 2160-FORMAT-SHIFT-DISPLAY THRU 2160-EXIT
+002540     MOVE SHIFT-DISPLAY-WS TO RPT-D-SHIFT
+002541     MOVE RECON-STATUS-WS TO RPT-D-RECON
+002542     IF INPUT-STR-LEN > 30
+002543         MOVE 'YES' TO RPT-D-TRUNC
+002544     ELSE
+002545         MOVE 'NO' TO RPT-D-TRUNC
+002546     END-IF
+002550     MOVE ' ' TO RPT-CARRIAGE-CONTROL
+002560     MOVE RPT-DETAIL-LINE TO RPT-LINE-TEXT
+002570     WRITE RPT-LINE
+002575     IF RPT-FILE-STATUS NOT = '00'
+002576         MOVE 'REPORT-OUT' TO ABEND-FILE-ID-WS
+002577         MOVE RPT-FILE-STATUS TO ABEND-FILE-STATUS-WS
+002578         PERFORM 9100-ABEND-FILE-ERROR THRU 9100-EXIT
+002579     END-IF
+002580 2700-EXIT.
+002590     EXIT.
+002591*=============================================================*
+002592* Checkpoint.  Written every CKP-INTERVAL                      *
+002593* messages.  The first WRITE establishes the record; once       *
+002594* CKP-RESTART-FOUND is set (either a prior run's checkpoint was  *
+002595* read at start-up, or this run has already written one),       *
+002596* later calls REWRITE the same keyed record instead.             *
+002597*=============================================================*
+002598 2750-WRITE-CHECKPOINT.
+002599*=============================================================*
+002600     MOVE CKP-RUN-ID-WS      TO CKP-RUN-ID
+002601     MOVE MSG-ID             TO CKP-LAST-MSG-ID
+002602     MOVE RPT-MSG-COUNT      TO CKP-MSG-COUNT
+002603     MOVE AUD-RUN-DATE-WS    TO CKP-TIMESTAMP(1:10)
+002604     MOVE AUD-RUN-TIME-WS    TO CKP-TIMESTAMP(11:8)
+002605     IF CKP-RESTART-FOUND
+002606         REWRITE CKP-RECORD
+002607     ELSE
+002608         WRITE CKP-RECORD
+002609         SET CKP-RESTART-FOUND TO TRUE
+002610     END-IF
+002610     IF CKP-FILE-STATUS NOT = '00'
+002610         DISPLAY 'WARNING -- CHECKPOINT WRITE FAILED, STATUS='
+002610             CKP-FILE-STATUS ' -- A RESTART MAY REPROCESS '
+002610             'MESSAGES SINCE THE LAST GOOD CHECKPOINT'
+002610     END-IF
+002611 2750-EXIT.
+002612     EXIT.
+002613*=============================================================*
+002614* Audit log.  Called from CallEncrypt, CallDecrypt,             *
+002597* and CallSolve so every encrypt/decrypt/solve this run leaves  *
+002598* a durable record -- the AUD-FUNCTION-CD 88 is set by the      *
+002599* caller before this is PERFORMed.                              *
+002600*=============================================================*
+002601 2800-WRITE-AUDIT-RECORD.
+002602*=============================================================*
+002603     MOVE AUD-RUN-DATE-WS         TO AUD-RUN-DATE
+002604     MOVE AUD-RUN-TIME-WS         TO AUD-RUN-TIME
+002605     MOVE AUD-JOB-ID-WS           TO AUD-JOB-ID
+002606     MOVE AUD-OPERATOR-ID-WS      TO AUD-OPERATOR-ID
+002607     MOVE MSG-ID                  TO AUD-MSG-ID
+002607     PERFORM 2160-FORMAT-SHIFT-DISPLAY THRU 2160-EXIT
+002608     MOVE SHIFT-DISPLAY-WS        TO AUD-SHIFT-VALUE
+002609     MOVE INPUT-STR-LEN           TO AUD-MSG-LEN
+002610     WRITE AUD-RECORD
+002610     IF AUD-FILE-STATUS NOT = '00'
+002610         MOVE 'CIPHER-AUDIT-LOG' TO ABEND-FILE-ID-WS
+002610         MOVE AUD-FILE-STATUS TO ABEND-FILE-STATUS-WS
+002610         PERFORM 9100-ABEND-FILE-ERROR THRU 9100-EXIT
+002610     END-IF
+002611 2800-EXIT.
+002612     EXIT.
+002613*=============================================================*
+002614 9000-TERMINATE.
+002620*=============================================================*
+002630     MOVE SPACE TO RPT-LINE-TEXT
+002640     MOVE ' ' TO RPT-CARRIAGE-CONTROL
+002650     WRITE RPT-LINE
+002660     MOVE RPT-MSG-COUNT TO RPT-T-MSG-COUNT
+002670     MOVE RPT-TRAILER-LINE TO RPT-LINE-TEXT
+002680     WRITE RPT-LINE
+002680     IF RPT-FILE-STATUS NOT = '00'
+002680         MOVE 'REPORT-OUT' TO ABEND-FILE-ID-WS
+002680         MOVE RPT-FILE-STATUS TO ABEND-FILE-STATUS-WS
+002680         PERFORM 9100-ABEND-FILE-ERROR THRU 9100-EXIT
+002680     END-IF
+002681     IF CKP-RESTART-FOUND
+002682         MOVE CKP-RUN-ID-WS TO CKP-RUN-ID
+002683         DELETE CHECKPOINT-FILE
+002684             INVALID KEY
+002685                 DISPLAY 'CHECKPOINT RECORD ALREADY REMOVED'
+002686     END-IF
+002690     CLOSE MESSAGE-IN
+002695     CLOSE WORD-LIST-IN
+002700     CLOSE REPORT-OUT
+002705     CLOSE CIPHER-AUDIT-LOG
+002706     CLOSE CHECKPOINT-FILE
+002710 9000-EXIT.
+002720     EXIT.
+002721*=============================================================*
+002722* Common fatal-file-error handler.  PERFORMed whenever a FILE  *
+002723* STATUS check elsewhere in this program comes back other than *
+002724* '00' on an error a restart/retry cannot recover from; the     *
+002725* caller MOVEs the failing ddname and status into               *
+002726* ABEND-FILE-ID-WS/ABEND-FILE-STATUS-WS first.                   *
+002727*=============================================================*
+002728 9100-ABEND-FILE-ERROR.
+002729*=============================================================*
+002730     DISPLAY 'FATAL -- ' ABEND-FILE-ID-WS
+002731         ' FILE ERROR, STATUS=' ABEND-FILE-STATUS-WS
+002732     MOVE 16 TO RETURN-CODE
+002733     GOBACK
+002734 9100-EXIT.
+002735     EXIT.
